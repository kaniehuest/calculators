@@ -4,41 +4,631 @@
        AUTHOR.                     Kaniehuest.
        DATE-WRITTEN.               21/06/2023.
 
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE       ASSIGN TO "TRANSIN"
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT RESULTS-FILE     ASSIGN TO "RESULTS"
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-RESULTS-STATUS.
+
+           SELECT AUDIT-FILE       ASSIGN TO "AUDITLOG"
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT REPORT-FILE      ASSIGN TO "DLYRPT"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT GL-FILE          ASSIGN TO "GLPOST"
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-GL-STATUS.
+
+           SELECT CHECKPOINT-FILE  ASSIGN TO "CHKPT"
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-CKPT-STATUS.
+
       ******************************************************************
        DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  TRANS-FILE.
+       01 TR-RECORD.
+          05 TR-SEQ-NO             PIC 9(6).
+          05 TR-NUM1               PIC S9(5)V99 SIGN LEADING SEPARATE.
+          05 TR-NUM2               PIC S9(5)V99 SIGN LEADING SEPARATE.
+          05 TR-OPERATION          PIC X(1).
+          05 FILLER                PIC X(10).
+
+       FD  RESULTS-FILE.
+       01 RS-RECORD.
+          05 RS-SEQ-NO             PIC 9(6).
+          05 RS-NUM1               PIC S9(5)V99 SIGN LEADING SEPARATE.
+          05 RS-NUM2               PIC S9(5)V99 SIGN LEADING SEPARATE.
+          05 RS-OPERATION          PIC X(1).
+          05 RS-TOTAL              PIC S9(5)V99 SIGN LEADING SEPARATE.
+          05 FILLER                PIC X(10).
+
+       FD  AUDIT-FILE.
+       01 AL-RECORD.
+          05 AL-OPERATOR-ID        PIC X(8).
+          05 AL-SEQ-NO             PIC 9(6).
+          05 AL-TRANS-DATE         PIC 9(8).
+          05 AL-TRANS-TIME         PIC 9(8).
+          05 AL-NUM1               PIC S9(5)V99 SIGN LEADING SEPARATE.
+          05 AL-NUM2               PIC S9(5)V99 SIGN LEADING SEPARATE.
+          05 AL-OPERATION          PIC X(1).
+          05 AL-TOTAL              PIC S9(5)V99 SIGN LEADING SEPARATE.
+
+       FD  REPORT-FILE.
+       01 RP-RECORD                PIC X(80).
+
+       FD  GL-FILE.
+       01 GL-RECORD.
+          05 GL-POSTING-DATE       PIC 9(8).
+          05 GL-NUM1               PIC S9(5)V99 SIGN LEADING SEPARATE.
+          05 GL-NUM2               PIC S9(5)V99 SIGN LEADING SEPARATE.
+          05 GL-OPERATION          PIC X(1).
+          05 GL-AMOUNT             PIC S9(5)V99 SIGN LEADING SEPARATE.
+          05 FILLER                PIC X(10).
+
+       FD  CHECKPOINT-FILE.
+       01 CK-RECORD.
+          05 CK-OPERATOR-ID        PIC X(8).
+          05 CK-SEQ-NO             PIC 9(6).
+          05 CK-COMPLETE-FLAG      PIC X(1).
+
       ******************************************************************
        WORKING-STORAGE             SECTION.
       ******************************************************************
-       01 WS-NUM1 PIC 9(5) VALUE ZERO.
-       01 WS-NUM2 PIC 9(5) VALUE ZERO.
-       01 WS-TOTAL PIC 9(5) VALUE ZERO.
+       01 WS-NUM1 PIC S9(5)V99 VALUE ZERO.
+       01 WS-NUM2 PIC S9(5)V99 VALUE ZERO.
+       01 WS-RESULT PIC S9(5)V99 VALUE ZERO.
+       01 WS-QUOTIENT PIC S9(7) VALUE ZERO.
+       01 WS-TOTAL PIC S9(5)V99 VALUE ZERO.
        01 WS-OPERATION PIC X(1) VALUE ZERO.
 
+       01 WS-MODE PIC X(1) VALUE SPACE.
+
+       01 WS-MORE-FLAG PIC X(1) VALUE 'S'.
+          88 MORE-TRANSACTIONS VALUE 'S'.
+
+       01 WS-OPERATOR-ID PIC X(8) VALUE SPACES.
+       01 WS-RUN-DATE PIC 9(8) VALUE ZERO.
+       01 WS-RUN-DATE-X REDEFINES WS-RUN-DATE.
+          05 WS-RUN-YEAR            PIC 9(4).
+          05 WS-RUN-MONTH           PIC 9(2).
+          05 WS-RUN-DAY             PIC 9(2).
+       01 WS-RUN-TIME PIC 9(8) VALUE ZERO.
+       01 WS-TRANS-DATE PIC 9(8) VALUE ZERO.
+       01 WS-TRANS-TIME PIC 9(8) VALUE ZERO.
+       01 WS-AUDIT-STATUS PIC X(2) VALUE SPACES.
+       01 WS-TRANS-STATUS PIC X(2) VALUE SPACES.
+       01 WS-REPORT-STATUS PIC X(2) VALUE SPACES.
+
+       01 WS-LINE-NO PIC 9(4) VALUE ZERO.
+       01 WS-LINE-NO-ED PIC ZZZ9.
+       01 WS-REPORT-TOTAL PIC S9(5)V99 VALUE ZERO.
+       01 WS-NUM1-ED PIC -(5)9.99.
+       01 WS-NUM2-ED PIC -(5)9.99.
+       01 WS-RESULT-ED PIC -(5)9.99.
+       01 WS-REPORT-TOTAL-ED PIC -(5)9.99.
+
+       01 WS-EOF-FLAG PIC X(1) VALUE 'N'.
+          88 END-OF-TRANSACTIONS VALUE 'Y'.
+
+       01 WS-VALID-FLAG PIC X(1) VALUE 'N'.
+          88 OPERATION-IS-VALID VALUE 'Y'.
+
+       01 WS-GL-FLAG PIC X(1) VALUE 'N'.
+          88 GL-POSTING-REQUESTED VALUE 'S'.
+       01 WS-RESULTS-STATUS PIC X(2) VALUE SPACES.
+       01 WS-GL-STATUS PIC X(2) VALUE SPACES.
+
+       01 WS-BATCH-READ-FLAG PIC X(1) VALUE 'N'.
+          88 BATCH-RECORDS-READ VALUE 'Y'.
+
+       01 WS-SEQ-NO PIC 9(6) VALUE ZERO.
+       01 WS-CKPT-STATUS PIC X(2) VALUE SPACES.
+       01 WS-CKPT-SEQ-NO PIC 9(6) VALUE ZERO.
+       01 WS-CKPT-INTERVAL PIC 9(3) VALUE 10.
+       01 WS-CKPT-COUNT PIC 9(3) VALUE ZERO.
+
+       01 WS-RECONCILE-FLAG PIC X(1) VALUE 'N'.
+          88 RECONCILE-MODE-ACTIVE VALUE 'Y'.
+       01 WS-CONTROL-TOTAL PIC S9(5)V99 VALUE ZERO.
+
       ******************************************************************
        PROCEDURE                   DIVISION.
       ******************************************************************
        MAIN-RTN.
+           PERFORM INITIALIZE-RTN.
+
+           DISPLAY
+             'Seleccione el modo: (I)nteractivo, (B) por lotes o'.
+           DISPLAY '(R)econciliación.'.
+           ACCEPT WS-MODE.
+
+           IF WS-MODE = 'B'
+               PERFORM BATCH-RTN
+           ELSE
+               IF WS-MODE = 'R'
+                   PERFORM RECONCILE-RTN
+               ELSE
+                   PERFORM INTERACTIVE-RTN
+               END-IF
+           END-IF.
+
+           PERFORM WRITE-REPORT-FOOTER-RTN.
+           CLOSE AUDIT-FILE.
+           CLOSE REPORT-FILE.
+           IF GL-POSTING-REQUESTED
+               CLOSE GL-FILE
+           END-IF.
+       MAIN-EXT.
+           STOP RUN.
+
+      ******************************************************************
+      *    INITIALIZE-RTN - identify the operator and timestamp the
+      *    run, then open the audit-trail log and daily report for
+      *    this session.
+      ******************************************************************
+       INITIALIZE-RTN.
+           DISPLAY 'Ingrese el ID de operador.'.
+           ACCEPT WS-OPERATOR-ID.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+           OPEN EXTEND REPORT-FILE.
+           IF WS-REPORT-STATUS NOT = '00'
+               OPEN OUTPUT REPORT-FILE
+           END-IF.
+           PERFORM WRITE-REPORT-HEADER-RTN.
+
+           DISPLAY '¿Generar archivo de asientos contables? (S/N).'.
+           ACCEPT WS-GL-FLAG.
+           IF GL-POSTING-REQUESTED
+               OPEN EXTEND GL-FILE
+               IF WS-GL-STATUS NOT = '00'
+                   OPEN OUTPUT GL-FILE
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      *    INTERACTIVE-RTN - keeps taking new calculations, adding-
+      *    machine style, onto WS-TOTAL until the operator signals
+      *    the session is finished.
+      ******************************************************************
+       INTERACTIVE-RTN.
+           MOVE ZERO TO WS-TOTAL.
+           MOVE ZERO TO WS-SEQ-NO.
+           MOVE 'S' TO WS-MORE-FLAG.
+           PERFORM SESSION-TRANSACTION-RTN UNTIL NOT MORE-TRANSACTIONS.
+
+           DISPLAY 'Total de la sesión:'.
+           DISPLAY WS-TOTAL.
+
+       SESSION-TRANSACTION-RTN.
+           ADD 1 TO WS-SEQ-NO.
+           MOVE 'N' TO WS-VALID-FLAG.
+           PERFORM GET-CALCULATION-RTN UNTIL OPERATION-IS-VALID.
+
+           DISPLAY 'Resultado: '.
+           DISPLAY WS-RESULT.
+
+           PERFORM WRITE-AUDIT-RTN.
+           PERFORM WRITE-REPORT-DETAIL-RTN.
+           PERFORM WRITE-GL-POSTING-RTN.
+
+           IF OPERATION-IS-VALID
+               ADD WS-RESULT TO WS-TOTAL
+                   ON SIZE ERROR
+                       DISPLAY
+                         'Error - desborde del total de la sesión.'
+               END-ADD
+           END-IF.
+
+           IF RECONCILE-MODE-ACTIVE
+               PERFORM CHECK-RECONCILIATION-RTN
+           END-IF.
+
+           DISPLAY '¿Otra operación? (S/N)'.
+           ACCEPT WS-MORE-FLAG.
+
+       GET-CALCULATION-RTN.
            DISPLAY 'Ingrese el primer número.'.
            ACCEPT WS-NUM1.
 
            DISPLAY 'Ingrese el segundo número.'.
            ACCEPT WS-NUM2.
 
-           DISPLAY 'Ingrese la operación (+, -, *, /).'.
+           DISPLAY 'Ingrese la operación (+ - * / M ^ P).'.
            ACCEPT WS-OPERATION.
 
-           IF WS-OPERATION = '+' THEN
-               ADD WS-NUM1 WS-NUM2 TO WS-TOTAL.
+           PERFORM COMPUTE-RTN.
 
-           IF WS-OPERATION = '-' THEN
-               SUBTRACT WS-NUM1 FROM WS-NUM2 GIVING WS-TOTAL.
+      ******************************************************************
+      *    RECONCILE-RTN - an interactive session footed against an
+      *    expected control total keyed in up front, so a mismatch is
+      *    flagged as soon as it happens instead of only being caught
+      *    by re-adding everything by hand at the end of the batch.
+      ******************************************************************
+       RECONCILE-RTN.
+           DISPLAY 'Ingrese el total de control esperado.'.
+           ACCEPT WS-CONTROL-TOTAL.
 
-           IF WS-OPERATION = '*' THEN
-               MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-TOTAL.
+           MOVE 'Y' TO WS-RECONCILE-FLAG.
+           PERFORM INTERACTIVE-RTN.
+           MOVE 'N' TO WS-RECONCILE-FLAG.
 
-           IF WS-OPERATION = '/' then
-               DIVIDE WS-NUM1 INTO WS-NUM2 GIVING WS-TOTAL.
+      ******************************************************************
+      *    CHECK-RECONCILIATION-RTN - compares the running session
+      *    total against WS-CONTROL-TOTAL after every calculation and
+      *    flags a mismatch immediately.
+      ******************************************************************
+       CHECK-RECONCILIATION-RTN.
+           IF WS-TOTAL = WS-CONTROL-TOTAL
+               DISPLAY 'Conciliado - el total coincide con el control.'
+           ELSE
+               DISPLAY
+                 'Descuadre - el total no coincide con el control.'
+               DISPLAY 'Total acumulado:'
+               DISPLAY WS-TOTAL
+               DISPLAY 'Total de control:'
+               DISPLAY WS-CONTROL-TOTAL
+           END-IF.
 
-           DISPLAY WS-TOTAL.
-       MAIN-EXT.
-           STOP RUN.
+      ******************************************************************
+      *    BATCH-RTN - reads a transaction file of NUM1/NUM2/OPERATION
+      *    records and writes a matching results file, so a whole
+      *    day's worth of calculations can be queued as one job.
+      ******************************************************************
+       BATCH-RTN.
+           PERFORM READ-CHECKPOINT-RTN.
+
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-STATUS NOT = '00'
+               DISPLAY
+                 'Error - no se pudo abrir el archivo de transacciones.'
+           ELSE
+               OPEN EXTEND RESULTS-FILE
+               IF WS-RESULTS-STATUS NOT = '00'
+                   OPEN OUTPUT RESULTS-FILE
+               END-IF
+
+               MOVE 'N' TO WS-EOF-FLAG
+               MOVE 'N' TO WS-BATCH-READ-FLAG
+               MOVE ZERO TO WS-CKPT-COUNT
+               PERFORM READ-TRANSACTION-RTN
+               PERFORM PROCESS-TRANSACTION-RTN UNTIL END-OF-TRANSACTIONS
+
+               IF BATCH-RECORDS-READ
+                   PERFORM WRITE-FINAL-CHECKPOINT-RTN
+               END-IF
+
+               CLOSE RESULTS-FILE
+               CLOSE TRANS-FILE
+           END-IF.
+
+       READ-TRANSACTION-RTN.
+           READ TRANS-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+       PROCESS-TRANSACTION-RTN.
+           MOVE 'Y' TO WS-BATCH-READ-FLAG.
+           MOVE TR-SEQ-NO TO WS-SEQ-NO.
+
+           IF WS-SEQ-NO > WS-CKPT-SEQ-NO
+               MOVE TR-NUM1 TO WS-NUM1
+               MOVE TR-NUM2 TO WS-NUM2
+               MOVE TR-OPERATION TO WS-OPERATION
+
+               PERFORM COMPUTE-RTN
+
+               MOVE WS-SEQ-NO TO RS-SEQ-NO
+               MOVE WS-NUM1 TO RS-NUM1
+               MOVE WS-NUM2 TO RS-NUM2
+               MOVE WS-OPERATION TO RS-OPERATION
+               MOVE WS-RESULT TO RS-TOTAL
+               WRITE RS-RECORD
+
+               PERFORM WRITE-AUDIT-RTN
+               PERFORM WRITE-REPORT-DETAIL-RTN
+               PERFORM WRITE-GL-POSTING-RTN
+               PERFORM CHECKPOINT-IF-DUE-RTN
+
+               IF NOT OPERATION-IS-VALID
+                   DISPLAY 'Transacción rechazada - total en cero.'
+               END-IF
+           END-IF.
+
+           PERFORM READ-TRANSACTION-RTN.
+
+      ******************************************************************
+      *    READ-CHECKPOINT-RTN - on startup, picks up the sequence
+      *    number of the last transaction checkpointed by a prior
+      *    run of this batch so it can be skipped on restart instead
+      *    of reprocessed (which would risk a duplicate GL posting).
+      *    A checkpoint left behind by a run that reached end of file
+      *    normally is marked complete (CK-COMPLETE-FLAG = 'Y') and is
+      *    not honored here - it belongs to a finished job, not to an
+      *    abend in progress, so an unrelated later file must not have
+      *    its own low sequence numbers skipped because of it.
+      ******************************************************************
+       READ-CHECKPOINT-RTN.
+           MOVE ZERO TO WS-CKPT-SEQ-NO.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-CKPT-STATUS = '00' AND CK-COMPLETE-FLAG NOT = 'Y'
+                   MOVE CK-SEQ-NO TO WS-CKPT-SEQ-NO
+                   DISPLAY 'Reanudando lote después de la secuencia:'
+                   DISPLAY WS-CKPT-SEQ-NO
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      ******************************************************************
+      *    CHECKPOINT-IF-DUE-RTN - records the operator ID and the
+      *    last sequence number processed every WS-CKPT-INTERVAL
+      *    transactions, so a mid-file abend can be restarted from
+      *    there instead of from the beginning of the file. Marked
+      *    not-complete, since the batch is still running.
+      ******************************************************************
+       CHECKPOINT-IF-DUE-RTN.
+           ADD 1 TO WS-CKPT-COUNT.
+           IF WS-CKPT-COUNT >= WS-CKPT-INTERVAL
+               PERFORM WRITE-CHECKPOINT-RTN
+               MOVE ZERO TO WS-CKPT-COUNT
+           END-IF.
+
+       WRITE-CHECKPOINT-RTN.
+           MOVE WS-OPERATOR-ID TO CK-OPERATOR-ID.
+           MOVE WS-SEQ-NO TO CK-SEQ-NO.
+           MOVE 'N' TO CK-COMPLETE-FLAG.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'Error - no se pudo grabar el punto de control.'
+           ELSE
+               WRITE CK-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      ******************************************************************
+      *    WRITE-FINAL-CHECKPOINT-RTN - once the batch has read every
+      *    transaction through end of file, marks the checkpoint
+      *    complete so neither a restart of this run nor an unrelated
+      *    later run has any of its records skipped because of it.
+      ******************************************************************
+       WRITE-FINAL-CHECKPOINT-RTN.
+           MOVE WS-OPERATOR-ID TO CK-OPERATOR-ID.
+           MOVE WS-SEQ-NO TO CK-SEQ-NO.
+           MOVE 'Y' TO CK-COMPLETE-FLAG.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'Error - no se pudo grabar el punto de control.'
+           ELSE
+               WRITE CK-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      ******************************************************************
+      *    COMPUTE-RTN - shared by the interactive and batch paths so
+      *    both calculate exactly the same way.
+      ******************************************************************
+       COMPUTE-RTN.
+           MOVE ZERO TO WS-RESULT.
+           PERFORM VALIDATE-OPERATION-RTN.
+
+           IF OPERATION-IS-VALID
+               IF WS-OPERATION = '+' THEN
+                   ADD WS-NUM1 WS-NUM2 GIVING WS-RESULT
+                       ON SIZE ERROR
+                           MOVE 'N' TO WS-VALID-FLAG
+                           MOVE ZERO TO WS-RESULT
+                           DISPLAY 'Error - desborde de resultado.'
+                   END-ADD
+               END-IF
+
+               IF WS-OPERATION = '-' THEN
+                   SUBTRACT WS-NUM1 FROM WS-NUM2 GIVING WS-RESULT
+                       ON SIZE ERROR
+                           MOVE 'N' TO WS-VALID-FLAG
+                           MOVE ZERO TO WS-RESULT
+                           DISPLAY 'Error - desborde de resultado.'
+                   END-SUBTRACT
+               END-IF
+
+               IF WS-OPERATION = '*' THEN
+                   MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-RESULT
+                       ON SIZE ERROR
+                           MOVE 'N' TO WS-VALID-FLAG
+                           MOVE ZERO TO WS-RESULT
+                           DISPLAY 'Error - desborde de resultado.'
+                   END-MULTIPLY
+               END-IF
+
+               IF WS-OPERATION = '/' THEN
+                   DIVIDE WS-NUM1 INTO WS-NUM2 GIVING WS-RESULT
+                       ON SIZE ERROR
+                           MOVE 'N' TO WS-VALID-FLAG
+                           MOVE ZERO TO WS-RESULT
+                           DISPLAY 'Error - división por cero.'
+                   END-DIVIDE
+               END-IF
+
+               IF WS-OPERATION = 'M' THEN
+                   DIVIDE WS-NUM1 INTO WS-NUM2
+                       GIVING WS-QUOTIENT REMAINDER WS-RESULT
+                       ON SIZE ERROR
+                           MOVE 'N' TO WS-VALID-FLAG
+                           MOVE ZERO TO WS-RESULT
+                           DISPLAY 'Error - división por cero.'
+                   END-DIVIDE
+               END-IF
+
+               IF WS-OPERATION = '^' THEN
+                   COMPUTE WS-RESULT = WS-NUM1 ** WS-NUM2
+                       ON SIZE ERROR
+                           MOVE 'N' TO WS-VALID-FLAG
+                           MOVE ZERO TO WS-RESULT
+                           DISPLAY 'Error - desborde de resultado.'
+                   END-COMPUTE
+               END-IF
+
+               IF WS-OPERATION = 'P' THEN
+                   COMPUTE WS-RESULT = (WS-NUM1 * WS-NUM2) / 100
+                       ON SIZE ERROR
+                           MOVE 'N' TO WS-VALID-FLAG
+                           MOVE ZERO TO WS-RESULT
+                           DISPLAY 'Error - desborde de resultado.'
+                   END-COMPUTE
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      *    WRITE-AUDIT-RTN - appends one line to the audit-trail log
+      *    for every calculation attempted, good or bad. The date and
+      *    time are captured fresh for each line, not taken from the
+      *    job's start, so a calculation can be told apart from others
+      *    in the same interactive session or the same batch run.
+      ******************************************************************
+       WRITE-AUDIT-RTN.
+           ACCEPT WS-TRANS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-TRANS-TIME FROM TIME.
+
+           MOVE WS-OPERATOR-ID TO AL-OPERATOR-ID.
+           MOVE WS-SEQ-NO TO AL-SEQ-NO.
+           MOVE WS-TRANS-DATE TO AL-TRANS-DATE.
+           MOVE WS-TRANS-TIME TO AL-TRANS-TIME.
+           MOVE WS-NUM1 TO AL-NUM1.
+           MOVE WS-NUM2 TO AL-NUM2.
+           MOVE WS-OPERATION TO AL-OPERATION.
+           MOVE WS-RESULT TO AL-TOTAL.
+           WRITE AL-RECORD.
+
+      ******************************************************************
+      *    WRITE-REPORT-HEADER-RTN - page header for the daily
+      *    summary report: title and the run date/operator.
+      ******************************************************************
+       WRITE-REPORT-HEADER-RTN.
+           MOVE ZERO TO WS-LINE-NO.
+           MOVE ZERO TO WS-REPORT-TOTAL.
+
+           MOVE SPACES TO RP-RECORD.
+           STRING 'INFORME DIARIO DE CALCULOS' DELIMITED BY SIZE
+               INTO RP-RECORD.
+           WRITE RP-RECORD.
+
+           MOVE SPACES TO RP-RECORD.
+           STRING 'FECHA: ' DELIMITED BY SIZE
+                  WS-RUN-MONTH DELIMITED BY SIZE '/' DELIMITED BY SIZE
+                  WS-RUN-DAY DELIMITED BY SIZE '/' DELIMITED BY SIZE
+                  WS-RUN-YEAR DELIMITED BY SIZE
+                  '   OPERADOR: ' DELIMITED BY SIZE
+                  WS-OPERATOR-ID DELIMITED BY SIZE
+               INTO RP-RECORD.
+           WRITE RP-RECORD.
+
+           MOVE SPACES TO RP-RECORD.
+           STRING 'LINEA  NUM1       OP  NUM2       RESULTADO'
+               DELIMITED BY SIZE INTO RP-RECORD.
+           WRITE RP-RECORD.
+
+      ******************************************************************
+      *    WRITE-REPORT-DETAIL-RTN - one line-numbered detail row per
+      *    calculation attempted, valid or not.
+      ******************************************************************
+       WRITE-REPORT-DETAIL-RTN.
+           ADD 1 TO WS-LINE-NO.
+           MOVE WS-LINE-NO TO WS-LINE-NO-ED.
+           MOVE WS-NUM1 TO WS-NUM1-ED.
+           MOVE WS-NUM2 TO WS-NUM2-ED.
+           MOVE WS-RESULT TO WS-RESULT-ED.
+
+           IF OPERATION-IS-VALID
+               ADD WS-RESULT TO WS-REPORT-TOTAL
+                   ON SIZE ERROR
+                       DISPLAY
+                         'Error - desborde del total del informe.'
+               END-ADD
+           END-IF.
+
+           MOVE SPACES TO RP-RECORD.
+           STRING WS-LINE-NO-ED DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  WS-NUM1-ED DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  WS-OPERATION DELIMITED BY SIZE
+                  '   ' DELIMITED BY SIZE
+                  WS-NUM2-ED DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  WS-RESULT-ED DELIMITED BY SIZE
+               INTO RP-RECORD.
+           WRITE RP-RECORD.
+
+      ******************************************************************
+      *    WRITE-REPORT-FOOTER-RTN - grand-total footer for the daily
+      *    summary report.
+      ******************************************************************
+       WRITE-REPORT-FOOTER-RTN.
+           MOVE WS-REPORT-TOTAL TO WS-REPORT-TOTAL-ED.
+
+           MOVE SPACES TO RP-RECORD.
+           WRITE RP-RECORD.
+
+           MOVE SPACES TO RP-RECORD.
+           STRING 'TOTAL GENERAL: ' DELIMITED BY SIZE
+                  WS-REPORT-TOTAL-ED DELIMITED BY SIZE
+               INTO RP-RECORD.
+           WRITE RP-RECORD.
+
+      ******************************************************************
+      *    WRITE-GL-POSTING-RTN - when requested, writes WS-RESULT
+      *    and both operands to the GL posting file so the amount can
+      *    be loaded straight into the general ledger interface.
+      ******************************************************************
+       WRITE-GL-POSTING-RTN.
+           IF GL-POSTING-REQUESTED AND OPERATION-IS-VALID
+               MOVE WS-RUN-DATE TO GL-POSTING-DATE
+               MOVE WS-NUM1 TO GL-NUM1
+               MOVE WS-NUM2 TO GL-NUM2
+               MOVE WS-OPERATION TO GL-OPERATION
+               MOVE WS-RESULT TO GL-AMOUNT
+               WRITE GL-RECORD
+           END-IF.
+
+      ******************************************************************
+      *    VALIDATE-OPERATION-RTN - WS-OPERATION must be one of the
+      *    allowed arithmetic codes before any math is attempted:
+      *    +  suma             -  resta
+      *    *  multiplicación   /  división
+      *    M  módulo (resto)   ^  potencia
+      *    P  porcentaje (NUM1 es el % de NUM2)
+      ******************************************************************
+       VALIDATE-OPERATION-RTN.
+           IF WS-OPERATION = '+' OR WS-OPERATION = '-' OR
+              WS-OPERATION = '*' OR WS-OPERATION = '/' OR
+              WS-OPERATION = 'M' OR WS-OPERATION = '^' OR
+              WS-OPERATION = 'P'
+               MOVE 'Y' TO WS-VALID-FLAG
+           ELSE
+               MOVE 'N' TO WS-VALID-FLAG
+               DISPLAY 'Operación inválida. Ingrese + - * / M ^ o P.'
+           END-IF.
